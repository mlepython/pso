@@ -6,39 +6,244 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "PSOCTRL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "PSOREPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PSOCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "PSOSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIAGNOSTIC-FILE ASSIGN TO "PSODIAG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "PSORSLT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-HEADER-RECORD.
+           05 CTL-N             PIC 9(4).
+           05 CTL-N-VARS        PIC 99.
+           05 CTL-C1            PIC 9V99.
+           05 CTL-C2            PIC 9V99.
+           05 CTL-W             PIC 9V99.
+           05 CTL-ITER          PIC 9(4).
+           05 CTL-FUNCTION-CODE PIC X(02).
+           05 CTL-CHECKPT-INT   PIC 9(4).
+           05 CTL-RESTART-FLAG  PIC X(01).
+      *>      'Y' = RESUME FROM THE LATEST PSOCKPT CHECKPOINT INSTEAD
+      *>      OF STARTING A FRESH RANDOM SWARM
+           05 CTL-CONV-WINDOW   PIC 9(4).
+           05 CTL-CONV-EPSILON  PIC 9(4)V9(6).
+      *>      STOP EARLY WHEN GLOBAL-BEST-VALUE HAS NOT IMPROVED BY
+      *>      MORE THAN CTL-CONV-EPSILON FOR CTL-CONV-WINDOW STRAIGHT
+      *>      ITERATIONS. A ZERO WINDOW DISABLES THE EARLY-STOP TEST.
+           05 CTL-NUM-RUNS      PIC 9(3).
+      *>      NUMBER OF INDEPENDENT SWARMS TO LAUNCH THIS JOB. A VALUE
+      *>      OF 1 IS THE ORIGINAL SINGLE-SWARM BEHAVIOR.
+           05 CTL-SEED-MODE     PIC X(01).
+           05 CTL-SEED-VALUE    PIC 9(9).
+      *>      SEED MODE 'E' RUNS A CERTIFIED, REPRODUCIBLE JOB:
+      *>      CTL-SEED-VALUE IS USED VERBATIM (OFFSET BY RUN NUMBER ON
+      *>      A BATCH) INSTEAD OF A WALL-CLOCK SEED, SO A FLAGGED
+      *>      RESULT CAN BE RERUN BYTE-FOR-BYTE. ANY OTHER MODE KEEPS
+      *>      THE ORIGINAL TIME-OF-DAY SEEDING.
+       01  CONTROL-BOUND-RECORD.
+           05 CTLB-UPPER-BOUND  PIC S9(4)V9(4)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 CTLB-LOWER-BOUND  PIC S9(4)V9(4)
+              SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD.
+           05 RPT-RUN-NUM        PIC 9(3).
+           05 RPT-ITERATION     PIC 9(4).
+           05 RPT-BEST-VALUE    PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RPT-BEST-PARTICLE PIC S9(4)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER OCCURS 30 TIMES.
+
+       FD  CHECKPOINT-FILE.
+      *>      MULTI-RECORD-TYPE FILE: A HEADER RECORD, N SWARM DETAIL
+      *>      RECORDS, N PERSONAL-BEST DETAIL RECORDS AND ONE GLOBAL
+      *>      BEST TRAILER RECORD. REWRITTEN IN FULL EVERY CHECKPOINT
+      *>      SO THE FILE ALWAYS HOLDS THE LATEST COMPLETE STATE.
+       01  CKPT-HEADER-RECORD.
+           05 CKPT-REC-TYPE      PIC X(01).
+           05 CKPT-ITERATION     PIC 9(4).
+           05 CKPT-N             PIC 9(4).
+           05 CKPT-N-VARS        PIC 99.
+           05 CKPT-SEED          PIC 9(9).
+      *>      THE SEED IN FORCE WHEN THE CHECKPOINT WAS TAKEN, SO A
+      *>      RESTARTED RUN HAS A REAL SEED TO REPORT AND REPLAY FROM
+      *>      RATHER THAN AN UNINITIALIZED WS-SEED.
+           05 CKPT-NO-IMPROVE-COUNT PIC 9(4).
+           05 CKPT-PREV-BEST        PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+      *>      THE REQ 004 EARLY-STOP COUNTERS, SO A RUN THAT WAS ALMOST
+      *>      AT ITS CONVERGENCE WINDOW WHEN IT WAS CHECKPOINTED DOES
+      *>      NOT HAVE TO RE-ACCUMULATE A FULL WINDOW OF STALLED
+      *>      ITERATIONS AFTER A RESTART.
+       01  CKPT-SWARM-RECORD.
+           05 CKPT-S-REC-TYPE    PIC X(01).
+           05 CKPT-S-INDEX       PIC 9(4).
+           05 CKPT-S-VALUE       PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 CKPT-S-PARTICLE    PIC S9(4)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER OCCURS 30 TIMES.
+           05 CKPT-S-VELOCITY    PIC S9(9)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER OCCURS 30 TIMES.
+           05 CKPT-S-STAGNATION  PIC 9(4).
+           05 CKPT-S-BOUNDARY-HITS PIC 9(6).
+       01  CKPT-PBEST-RECORD.
+           05 CKPT-P-REC-TYPE    PIC X(01).
+           05 CKPT-P-INDEX       PIC 9(4).
+           05 CKPT-P-VALUE       PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 CKPT-P-PARTICLE    PIC S9(4)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER OCCURS 30 TIMES.
+       01  CKPT-GBEST-RECORD.
+           05 CKPT-G-REC-TYPE    PIC X(01).
+           05 CKPT-G-VALUE       PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 CKPT-G-PARTICLE    PIC S9(4)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER OCCURS 30 TIMES.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD.
+           05 SUMM-NUM-RUNS      PIC 9(3).
+           05 SUMM-BEST-VALUE    PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 SUMM-WORST-VALUE   PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 SUMM-MEAN-VALUE    PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 SUMM-STDDEV-VALUE  PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 SUMM-BEST-RUN-NUM  PIC 9(3).
+           05 SUMM-BEST-SEED     PIC 9(9).
+           05 SUMM-SEED-MODE     PIC X(01).
+
+       FD  DIAGNOSTIC-FILE.
+       01  DIAGNOSTIC-RECORD.
+           05 DIAG-RUN-NUM        PIC 9(3).
+           05 DIAG-PARTICLE-INDEX PIC 9(4).
+           05 DIAG-BEST-VALUE     PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 DIAG-STAGNANT-ITERS PIC 9(4).
+           05 DIAG-BOUNDARY-HITS  PIC 9(6).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+      *>      ONE FIXED-LAYOUT RECORD CARRYING THE WINNING RUN'S SEED,
+      *>      ITERATION COUNT AND BEST POSITION/VALUE SO A DOWNSTREAM
+      *>      PROGRAM CAN CONSUME THE JOB'S OUTCOME WITHOUT SCREEN-
+      *>      SCRAPING THE DISPLAY REPORT.
+           05 RESULT-RUN-ID       PIC 9(3).
+           05 RESULT-SEED         PIC 9(9).
+           05 RESULT-SEED-MODE    PIC X(01).
+           05 RESULT-ITER-USED    PIC 9(4).
+           05 RESULT-BEST-VALUE   PIC S9(30)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RESULT-BEST-PARTICLE PIC S9(4)V9(6)
+              SIGN IS LEADING SEPARATE CHARACTER OCCURS 30 TIMES.
+
        WORKING-STORAGE SECTION.
        01  I PIC 9(4) VALUE 0.
        01  J PIC 9(4) VALUE 0.
        01  K PIC 9(4) VALUE ZEROES.
-       01  N       PIC 9(4) VALUES 100.*> NUMBER OF PARTICLES
-       01  N-VARS  PIC 99 VALUES 2. *> NUMBER OF VARIABLES FOR THE PARTICLE
-       01  SWARM   OCCURS 100 TIMES.
-           05 PARTICLE PIC S9(4)V9(6) OCCURS 10 TIMES.
-           05 VELOCITY PIC S9(4)V9(6) OCCURS 10 TIMES.
-           05 PARTICLE-VALUE PIC S9(4)V9(6) VALUE ZEROES.
+       01  N       PIC 9(4) VALUE ZEROES.*> NUMBER OF PARTICLES
+       01  N-VARS  PIC 99 VALUE ZEROES. *> NUMBER OF VARIABLES FOR THE PARTICLE
+       01  SWARM   OCCURS 300 TIMES.
+           05 PARTICLE PIC S9(4)V9(6) OCCURS 30 TIMES.
+           05 VELOCITY PIC S9(9)V9(6) OCCURS 30 TIMES.
+           05 PARTICLE-VALUE PIC S9(30)V9(6) VALUE ZEROES.
 
        01  GLOBAL-BEST.
-           05 GLOBAL-BEST-PARTICLE PIC S9(4)V9(6) OCCURS 10 TIMES.
-           05 GLOBAL-BEST-VALUE PIC S9(4)V9(6) VALUE 9999.9999.
+           05 GLOBAL-BEST-PARTICLE PIC S9(4)V9(6) OCCURS 30 TIMES.
+           05 GLOBAL-BEST-VALUE PIC S9(30)V9(6)
+               VALUE 999999999999999999999999.999999.
 
-       01  PERSONAL-BEST OCCURS 100 TIMES.
-           05 PERSONAL-BEST-PARTICLE PIC S9(4)V9(6) OCCURS 10 TIMES.
-           05 PERSONAL-BEST-VALUE PIC S9(4)V9(6) VALUE ZEROES.
+       01  PERSONAL-BEST OCCURS 300 TIMES.
+           05 PERSONAL-BEST-PARTICLE PIC S9(4)V9(6) OCCURS 30 TIMES.
+           05 PERSONAL-BEST-VALUE PIC S9(30)V9(6) VALUE ZEROES.
 
-       01  BOUNDS OCCURS 10 TIMES.
-           10 UPPER-BOUND PIC 99 VALUES 10.
-           10 LOWER-BOUND PIC S99 VALUES -10.
-       01  RANDOM-NUMBER PIC S9V9(9).
+       01  BOUNDS OCCURS 30 TIMES.
+           10 UPPER-BOUND PIC S9(4)V9(4).
+           10 LOWER-BOUND PIC S9(4)V9(4).
+       01  RANDOM-NUMBER PIC S9(5)V9(9).
+      *>      SIZED FOR FUNCTION RANDOM (0 <= X < 1) TIMES A RANGE UP TO
+      *>      +/-9999.9999 PLUS A LOWER-BOUND UP TO +/-9999.9999 (SEE
+      *>      BOUNDS ABOVE), SO A WIDE PER-VARIABLE RANGE (REQ 006)
+      *>      CANNOT SILENTLY TRUNCATE THE STARTING POSITION.
        01  WS-SEED PIC 9(9).
-       01  WS-RANGE PIC 99.
-       01  WS-SUM PIC 9(9)V9(6).
-       01  WS-RESULT PIC 9(9)V9(6).
+       01  WS-RANGE PIC S9(5)V9(4).
+       01  WS-SUM PIC 9(30)V9(6).
+       01  WS-RESULT PIC 9(30)V9(6).
+       01  WS-RB-TERM1 PIC 9(30)V9(6).
+       01  WS-RB-SQ PIC 9(30)V9(6).
+       01  WS-RB-TERM2 PIC 9(30)V9(6).
+      *>      INTERMEDIATES FOR 220-OBJ-ROSENBROCK, HELD IN SEPARATE
+      *>      COMPUTE STATEMENTS RATHER THAN ONE COMPOUND EXPRESSION:
+      *>      THIS COMPILER MISCOMPUTES "100 * (A - B ** 2) ** 2" AS A
+      *>      SINGLE COMPUTE (PRODUCES ZERO REGARDLESS OF OPERANDS),
+      *>      BUT THE SAME ARITHMETIC DONE IN STEPS IS CORRECT.
+
+       01  WS-FUNCTION-CODE PIC X(02).
+      *>      'SS' = SUM OF SQUARES, 'RB' = ROSENBROCK
+
+       01  WS-CHECKPT-INT   PIC 9(4).
+       01  WS-RESTART-FLAG  PIC X(01).
+       01  WS-CKPT-FILE-STATUS PIC X(02).
+      *>      "35" ON THE OPEN INPUT BELOW MEANS PSOCKPT DOESN'T EXIST
+      *>      YET (THE NORMAL FIRST-RUN/FIRST-ABEND CASE) -- CHECKED
+      *>      EXPLICITLY SO THAT CASE IS HANDLED THE SAME WAY AS AN
+      *>      EMPTY CHECKPOINT FILE INSTEAD OF ABENDING THE JOB.
+       01  WS-START-K       PIC 9(4) VALUE 1.
+       01  WS-START-K-M1    PIC 9(4).
+       01  WS-CKPT-SKIP-COUNT PIC 9(9).
+       01  WS-CKPT-SKIP-IDX   PIC 9(9).
+
+       01  WS-CONV-WINDOW      PIC 9(4).
+       01  WS-CONV-EPSILON     PIC 9(4)V9(6).
+       01  WS-NO-IMPROVE-COUNT PIC 9(4) VALUE ZEROES.
+       01  WS-PREV-BEST        PIC S9(30)V9(6)
+           VALUE 999999999999999999999999.999999.
+       01  WS-IMPROVEMENT      PIC S9(30)V9(6).
+       01  WS-CONVERGED-FLAG   PIC X(01) VALUE "N".
+       01  WS-ITER-USED        PIC 9(4) VALUE ZEROES.
+       01  WS-W-MAX            PIC 9V99.
+       01  WS-W-MIN            PIC 9V99 VALUE 0.4.
+
+       01  WS-NUM-RUNS PIC 9(3) VALUE 1.
+       01  WS-RUN-NUM  PIC 9(3) VALUE 1.
+       01  WS-SEED-MODE  PIC X(01) VALUE "T".
+       01  WS-SEED-VALUE PIC 9(9) VALUE ZEROES.
+       01  RUN-RESULTS OCCURS 100 TIMES.
+           05 RUN-RESULT-VALUE     PIC S9(30)V9(6).
+           05 RUN-RESULT-SEED      PIC 9(9).
+           05 RUN-RESULT-ITER-USED PIC 9(4).
+           05 RUN-RESULT-PARTICLE  PIC S9(4)V9(6) OCCURS 30 TIMES.
+
+       01  WS-SUM-VALUES    PIC S9(30)V9(6).
+       01  WS-SUM-SQ-DIFFS  PIC S9(30)V9(6).
+       01  WS-BEST-RUN-NUM  PIC 9(3).
+       01  WS-WORST-VALUE   PIC S9(30)V9(6).
+
+       01  PARTICLE-DIAGNOSTICS OCCURS 300 TIMES.
+      *>      PER-PARTICLE VISIBILITY INTO WHICH PARTICLES ARE ACTUALLY
+      *>      CONTRIBUTING VERSUS STUCK AGAINST A BOUNDARY, TO JUDGE
+      *>      WHETHER C1/C2/W ARE TUNED WELL.
+           05 PARTICLE-STAGNATION-COUNT PIC 9(4) VALUE ZEROES.
+           05 PARTICLE-BOUNDARY-HITS    PIC 9(6) VALUE ZEROES.
 
        01  OPTIMIZER.
-           05 C1 PIC 9 VALUE 2.
-           05 C2 PIC 9 VALUE 2.
+           05 C1 PIC 9V99 VALUE 2.
+           05 C2 PIC 9V99 VALUE 2.
            05 R1 PIC S9V9(9).
            05 R2 PIC S9V9(9).
            05 W PIC 9V99 VALUE 0.8.
@@ -46,9 +251,62 @@
 
        PROCEDURE DIVISION.
        000-MAIN-PROCEDURE.
+      *>      A CONTROL FILE ASKING FOR MORE THAN ONE RUN LAUNCHES R
+      *>      INDEPENDENT SWARMS, EACH WITH ITS OWN SEED, AND ROLLS THE
+      *>      RESULTS UP INTO A BEST/WORST/MEAN/STDDEV SUMMARY INSTEAD
+      *>      OF HANDING BACK ONE POSSIBLY-UNLUCKY GLOBAL BEST.
+           PERFORM 050-READ-CONTROL-FILE.
+           IF WS-RESTART-FLAG = "Y" AND WS-NUM-RUNS > 1
+               DISPLAY "PSO000W RESTART REQUESTED BUT CTL-NUM-RUNS > 1"
+                   " -- CHECKPOINT/RESTART ONLY APPLIES TO A "
+                   "SINGLE-RUN JOB, SO ALL RUNS WILL START FRESH"
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT DIAGNOSTIC-FILE.
+           PERFORM VARYING WS-RUN-NUM FROM 1 BY 1
+               UNTIL WS-RUN-NUM > WS-NUM-RUNS
+               PERFORM 010-RUN-SWARM
+               MOVE GLOBAL-BEST-VALUE TO RUN-RESULT-VALUE(WS-RUN-NUM)
+               MOVE WS-SEED TO RUN-RESULT-SEED(WS-RUN-NUM)
+               MOVE WS-ITER-USED TO RUN-RESULT-ITER-USED(WS-RUN-NUM)
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+                   MOVE GLOBAL-BEST-PARTICLE(J)
+                       TO RUN-RESULT-PARTICLE(WS-RUN-NUM J)
+               END-PERFORM
+           END-PERFORM.
+           CLOSE REPORT-FILE.
+           CLOSE DIAGNOSTIC-FILE.
+           PERFORM 900-SUMMARIZE-RUNS.
+           DISPLAY "GLOBAL BEST VALUE: " GLOBAL-BEST-VALUE.
+           DISPLAY "GLOBAL BEST POSITION: "
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+               DISPLAY GLOBAL-BEST-PARTICLE(J)
+           END-PERFORM.
+           DISPLAY "ITERATIONS USED: " WS-ITER-USED " OF " ITER.
+           STOP RUN.
 
-           PERFORM 100-INITIALIZE-SWARM.
-           PERFORM VARYING K FROM 1 BY 1 UNTIL K > ITER
+       010-RUN-SWARM.
+      *>      RUN ONE INDEPENDENT SWARM TO GLOBAL-BEST, SEEDING FRESH
+      *>      (OR RESTARTING FROM CHECKPOINT ON A SINGLE-RUN JOB).
+           MOVE 999999999999999999999999.999999 TO GLOBAL-BEST-VALUE.
+           MOVE ZEROES TO WS-NO-IMPROVE-COUNT.
+           MOVE 999999999999999999999999.999999 TO WS-PREV-BEST.
+           MOVE "N" TO WS-CONVERGED-FLAG.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               MOVE ZEROES TO PARTICLE-STAGNATION-COUNT(I)
+               MOVE ZEROES TO PARTICLE-BOUNDARY-HITS(I)
+           END-PERFORM.
+           IF WS-RESTART-FLAG = "Y" AND WS-NUM-RUNS = 1
+               PERFORM 060-RESTART-FROM-CHECKPOINT
+           ELSE
+               PERFORM 100-INITIALIZE-SWARM
+               MOVE 1 TO WS-START-K
+           END-IF.
+           COMPUTE WS-START-K-M1 = WS-START-K - 1.
+           COMPUTE W = WS-W-MAX - (WS-W-MAX - WS-W-MIN)
+               * WS-START-K-M1 / ITER.
+           PERFORM VARYING K FROM WS-START-K BY 1
+               UNTIL K > ITER OR WS-CONVERGED-FLAG = "Y"
 
                PERFORM 300-EVALUATE-VELOCITY
                PERFORM 400-UPDATE-POSITION
@@ -57,16 +315,330 @@
                PERFORM 500-DETERMINE-PERSONAL-BEST
                PERFORM 600-DETERMINE-GLOBAL-BEST
                PERFORM 999-REPORT
-      *>          COMPUTE W = 1 - W*K/ITER
+               PERFORM 650-CHECK-CONVERGENCE
+               IF WS-CHECKPT-INT > 0 AND WS-NUM-RUNS = 1
+                   IF FUNCTION MOD(K WS-CHECKPT-INT) = 0
+                       PERFORM 800-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+               COMPUTE W = WS-W-MAX - (WS-W-MAX - WS-W-MIN) * K / ITER
            END-PERFORM.
-           DISPLAY "GLOBAL BEST VALUE: " GLOBAL-BEST-VALUE.
-           DISPLAY "GLOBAL BEST POSITION: "
+           COMPUTE WS-ITER-USED = K - 1.
+           PERFORM 970-WRITE-DIAGNOSTICS.
+       050-READ-CONTROL-FILE.
+      *>      LOAD THE SWARM SIZE, VARIABLE COUNT, OPTIMIZER CONSTANTS
+      *>      AND PER-VARIABLE BOUNDS FROM THE CONTROL DATASET SO A RUN
+      *>      CAN BE RETUNED WITHOUT A RECOMPILE.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY "PSO050E MISSING CONTROL HEADER RECORD"
+                   CLOSE CONTROL-FILE
+                   STOP RUN
+           END-READ.
+           MOVE CTL-N TO N.
+           IF N > 300
+               DISPLAY "PSO050E CTL-N " N " EXCEEDS THE COMPILED "
+                   "SWARM CEILING OF 300 PARTICLES"
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF.
+           MOVE CTL-N-VARS TO N-VARS.
+           IF N-VARS > 30
+               DISPLAY "PSO050E CTL-N-VARS " N-VARS " EXCEEDS THE "
+                   "COMPILED CEILING OF 30 VARIABLES"
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF.
+           MOVE CTL-C1 TO C1.
+           MOVE CTL-C2 TO C2.
+           MOVE CTL-W TO W.
+           MOVE CTL-ITER TO ITER.
+           MOVE CTL-FUNCTION-CODE TO WS-FUNCTION-CODE.
+           MOVE CTL-CHECKPT-INT TO WS-CHECKPT-INT.
+           MOVE CTL-RESTART-FLAG TO WS-RESTART-FLAG.
+           MOVE CTL-CONV-WINDOW TO WS-CONV-WINDOW.
+           MOVE CTL-CONV-EPSILON TO WS-CONV-EPSILON.
+           MOVE CTL-NUM-RUNS TO WS-NUM-RUNS.
+           IF WS-NUM-RUNS = 0
+               MOVE 1 TO WS-NUM-RUNS
+           END-IF.
+           IF WS-NUM-RUNS > 100
+               DISPLAY "PSO050E CTL-NUM-RUNS " WS-NUM-RUNS " EXCEEDS "
+                   "THE COMPILED CEILING OF 100 RUNS"
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF.
+           MOVE CTL-SEED-MODE TO WS-SEED-MODE.
+           MOVE CTL-SEED-VALUE TO WS-SEED-VALUE.
+           MOVE W TO WS-W-MAX.
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
-               DISPLAY GLOBAL-BEST-PARTICLE(J)
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "PSO050E MISSING BOUND RECORD FOR VAR " J
+                       CLOSE CONTROL-FILE
+                       STOP RUN
+               END-READ
+               MOVE CTLB-UPPER-BOUND TO UPPER-BOUND(J)
+               MOVE CTLB-LOWER-BOUND TO LOWER-BOUND(J)
            END-PERFORM.
-           STOP RUN.
+           CLOSE CONTROL-FILE.
+
+       060-RESTART-FROM-CHECKPOINT.
+      *>      RELOAD THE SWARM, PERSONAL-BEST AND GLOBAL-BEST TABLES
+      *>      FROM THE LAST CHECKPOINT SO A KILLED OR ABENDED RUN CAN
+      *>      PICK UP AT K+1 INSTEAD OF RE-SEEDING FROM SCRATCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+      *>          MOST COMMONLY "35" -- PSOCKPT DOESN'T EXIST YET. THE
+      *>          FILE STATUS CLAUSE ON THE SELECT KEEPS THIS FROM
+      *>          ABENDING THE JOB, SO THE FIRST-ABEND CASE THIS WHOLE
+      *>          REQUEST EXISTS FOR ACTUALLY REACHES THE FRESH-SWARM
+      *>          RECOVERY BELOW INSTEAD OF CRASHING BEFORE IT.
+               DISPLAY "PSO060E NO CHECKPOINT FOUND, "
+                   "STARTING A FRESH SWARM"
+               PERFORM 100-INITIALIZE-SWARM
+               MOVE 1 TO WS-START-K
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "PSO060E NO CHECKPOINT FOUND, "
+                           "STARTING A FRESH SWARM"
+                       PERFORM 100-INITIALIZE-SWARM
+                       MOVE 1 TO WS-START-K
+                   NOT AT END
+                       COMPUTE WS-START-K = CKPT-ITERATION + 1
+                       MOVE CKPT-N TO N
+                       MOVE CKPT-N-VARS TO N-VARS
+                       MOVE CKPT-SEED TO WS-SEED
+                       COMPUTE RANDOM-NUMBER = FUNCTION RANDOM(WS-SEED)
+      *>                      RESEED FROM THE CHECKPOINTED SEED SO THE
+      *>                      RESTARTED RUN HAS A REAL SEED TO REPORT
+      *>                      (RUN-RESULT-SEED, PSOSUMM, PSORSLT),
+      *>                      INSTEAD OF WHATEVER GARBAGE WS-SEED HELD
+      *>                      BEFORE 100-INITIALIZE-SWARM WAS BYPASSED.
+      *>                      A RESEED ONLY REPRODUCES DRAW #1 OF THE
+      *>                      SEQUENCE, NOT THE POINT A CONTINUOUS RUN
+      *>                      WOULD HAVE REACHED BY CKPT-ITERATION, SO
+      *>                      DISCARD THE SAME NUMBER OF DRAWS A
+      *>                      CONTINUOUS RUN WOULD HAVE CONSUMED BY NOW
+      *>                      (THE INITIAL-POSITION DRAW PLUS R1/R2 PER
+      *>                      ITERATION) BEFORE RESUMING THE K-LOOP.
+                       COMPUTE WS-CKPT-SKIP-COUNT =
+                           CKPT-N * CKPT-N-VARS *
+                           (1 + 2 * CKPT-ITERATION)
+                       DISPLAY "DEBUG SKIP=" WS-CKPT-SKIP-COUNT
+                           " CKPT-N=" CKPT-N " CKPT-NV=" CKPT-N-VARS
+                           " CKPT-ITER=" CKPT-ITERATION
+                       PERFORM VARYING WS-CKPT-SKIP-IDX FROM 1 BY 1
+                           UNTIL WS-CKPT-SKIP-IDX > WS-CKPT-SKIP-COUNT
+                           COMPUTE RANDOM-NUMBER = FUNCTION RANDOM
+                       END-PERFORM
+                       MOVE CKPT-NO-IMPROVE-COUNT TO
+                           WS-NO-IMPROVE-COUNT
+                       MOVE CKPT-PREV-BEST TO WS-PREV-BEST
+      *>                      RESTORE THE REQ 004 EARLY-STOP COUNTERS
+      *>                      TOO, OVERRIDING 010-RUN-SWARM'S
+      *>                      UNCONDITIONAL RESET, SO A RUN THAT WAS
+      *>                      CLOSE TO TRIPPING THE CONVERGENCE WINDOW
+      *>                      BEFORE THE ABEND DOESN'T HAVE TO
+      *>                      RE-ACCUMULATE A FULL WINDOW.
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                           READ CHECKPOINT-FILE
+                               AT END
+                                   DISPLAY "PSO060E TRUNCATED "
+                                       "CHECKPOINT (SWARM)"
+                                   CLOSE CHECKPOINT-FILE
+                                   STOP RUN
+                           END-READ
+                           MOVE CKPT-S-VALUE TO PARTICLE-VALUE(I)
+                           MOVE CKPT-S-STAGNATION TO
+                               PARTICLE-STAGNATION-COUNT(I)
+                           MOVE CKPT-S-BOUNDARY-HITS TO
+                               PARTICLE-BOUNDARY-HITS(I)
+                           PERFORM VARYING J FROM 1 BY 1
+                                   UNTIL J > N-VARS
+                               MOVE CKPT-S-PARTICLE(J)
+                                   TO PARTICLE(I J)
+                               MOVE CKPT-S-VELOCITY(J)
+                                   TO VELOCITY(I J)
+                           END-PERFORM
+                       END-PERFORM
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                           READ CHECKPOINT-FILE
+                               AT END
+                                   DISPLAY "PSO060E TRUNCATED "
+                                       "CHECKPOINT (PBEST)"
+                                   CLOSE CHECKPOINT-FILE
+                                   STOP RUN
+                           END-READ
+                           MOVE CKPT-P-VALUE
+                               TO PERSONAL-BEST-VALUE(I)
+                           PERFORM VARYING J FROM 1 BY 1
+                                   UNTIL J > N-VARS
+                               MOVE CKPT-P-PARTICLE(J)
+                                   TO PERSONAL-BEST-PARTICLE(I J)
+                           END-PERFORM
+                       END-PERFORM
+                       READ CHECKPOINT-FILE
+                           AT END
+                               DISPLAY "PSO060E TRUNCATED "
+                                   "CHECKPOINT (GBEST)"
+                               CLOSE CHECKPOINT-FILE
+                               STOP RUN
+                       END-READ
+                       MOVE CKPT-G-VALUE TO GLOBAL-BEST-VALUE
+                       PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+                           MOVE CKPT-G-PARTICLE(J)
+                               TO GLOBAL-BEST-PARTICLE(J)
+                       END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       060-RESTART-FROM-CHECKPOINT-EXIT.
+           CONTINUE.
+
+       800-WRITE-CHECKPOINT.
+      *>      REWRITE THE CHECKPOINT FILE WITH THE FULL CURRENT STATE.
+      *>      THE FILE ALWAYS HOLDS ONLY THE LATEST CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           INITIALIZE CKPT-HEADER-RECORD.
+           MOVE "H" TO CKPT-REC-TYPE.
+           MOVE K TO CKPT-ITERATION.
+           MOVE N TO CKPT-N.
+           MOVE N-VARS TO CKPT-N-VARS.
+           MOVE WS-SEED TO CKPT-SEED.
+           MOVE WS-NO-IMPROVE-COUNT TO CKPT-NO-IMPROVE-COUNT.
+           MOVE WS-PREV-BEST TO CKPT-PREV-BEST.
+           WRITE CKPT-HEADER-RECORD.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               INITIALIZE CKPT-SWARM-RECORD
+               MOVE "S" TO CKPT-S-REC-TYPE
+               MOVE I TO CKPT-S-INDEX
+               MOVE PARTICLE-VALUE(I) TO CKPT-S-VALUE
+               MOVE PARTICLE-STAGNATION-COUNT(I) TO CKPT-S-STAGNATION
+               MOVE PARTICLE-BOUNDARY-HITS(I) TO CKPT-S-BOUNDARY-HITS
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+                   MOVE PARTICLE(I J) TO CKPT-S-PARTICLE(J)
+                   MOVE VELOCITY(I J) TO CKPT-S-VELOCITY(J)
+               END-PERFORM
+               WRITE CKPT-SWARM-RECORD
+           END-PERFORM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               INITIALIZE CKPT-PBEST-RECORD
+               MOVE "P" TO CKPT-P-REC-TYPE
+               MOVE I TO CKPT-P-INDEX
+               MOVE PERSONAL-BEST-VALUE(I) TO CKPT-P-VALUE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+                   MOVE PERSONAL-BEST-PARTICLE(I J)
+                       TO CKPT-P-PARTICLE(J)
+               END-PERFORM
+               WRITE CKPT-PBEST-RECORD
+           END-PERFORM.
+           INITIALIZE CKPT-GBEST-RECORD.
+           MOVE "G" TO CKPT-G-REC-TYPE.
+           MOVE GLOBAL-BEST-VALUE TO CKPT-G-VALUE.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+               MOVE GLOBAL-BEST-PARTICLE(J) TO CKPT-G-PARTICLE(J)
+           END-PERFORM.
+           WRITE CKPT-GBEST-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       900-SUMMARIZE-RUNS.
+      *>      ROLL THE R INDEPENDENT RUNS UP INTO BEST/WORST/MEAN/
+      *>      STDDEV OF GLOBAL-BEST-VALUE, RECORD WHICH SEED WON, AND
+      *>      LEAVE GLOBAL-BEST POINTING AT THE OVERALL WINNER SO THE
+      *>      FINAL DISPLAY AND DOWNSTREAM OUTPUT REFLECT THE BEST RUN
+      *>      RATHER THAN JUST THE LAST ONE EXECUTED.
+           MOVE 1 TO WS-BEST-RUN-NUM.
+           MOVE RUN-RESULT-VALUE(1) TO GLOBAL-BEST-VALUE.
+           MOVE RUN-RESULT-VALUE(1) TO WS-WORST-VALUE.
+           MOVE ZEROES TO WS-SUM-VALUES.
+           PERFORM VARYING WS-RUN-NUM FROM 1 BY 1
+               UNTIL WS-RUN-NUM > WS-NUM-RUNS
+               ADD RUN-RESULT-VALUE(WS-RUN-NUM) TO WS-SUM-VALUES
+               IF RUN-RESULT-VALUE(WS-RUN-NUM) < GLOBAL-BEST-VALUE
+                   MOVE RUN-RESULT-VALUE(WS-RUN-NUM)
+                       TO GLOBAL-BEST-VALUE
+                   MOVE WS-RUN-NUM TO WS-BEST-RUN-NUM
+               END-IF
+               IF RUN-RESULT-VALUE(WS-RUN-NUM) > WS-WORST-VALUE
+                   MOVE RUN-RESULT-VALUE(WS-RUN-NUM) TO WS-WORST-VALUE
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-SUM-VALUES = WS-SUM-VALUES / WS-NUM-RUNS.
+           MOVE ZEROES TO WS-SUM-SQ-DIFFS.
+           PERFORM VARYING WS-RUN-NUM FROM 1 BY 1
+               UNTIL WS-RUN-NUM > WS-NUM-RUNS
+               COMPUTE WS-SUM-SQ-DIFFS = WS-SUM-SQ-DIFFS +
+                   (RUN-RESULT-VALUE(WS-RUN-NUM) - WS-SUM-VALUES) ** 2
+           END-PERFORM.
+           COMPUTE WS-SUM-SQ-DIFFS = WS-SUM-SQ-DIFFS / WS-NUM-RUNS.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+               MOVE RUN-RESULT-PARTICLE(WS-BEST-RUN-NUM J)
+                   TO GLOBAL-BEST-PARTICLE(J)
+           END-PERFORM.
+           MOVE RUN-RESULT-SEED(WS-BEST-RUN-NUM) TO WS-SEED.
+           MOVE RUN-RESULT-ITER-USED(WS-BEST-RUN-NUM) TO WS-ITER-USED.
+           OPEN OUTPUT SUMMARY-FILE.
+           INITIALIZE SUMMARY-RECORD.
+           MOVE WS-NUM-RUNS TO SUMM-NUM-RUNS.
+           MOVE GLOBAL-BEST-VALUE TO SUMM-BEST-VALUE.
+           MOVE WS-WORST-VALUE TO SUMM-WORST-VALUE.
+           MOVE WS-SUM-VALUES TO SUMM-MEAN-VALUE.
+           COMPUTE SUMM-STDDEV-VALUE = FUNCTION SQRT(WS-SUM-SQ-DIFFS).
+           MOVE WS-BEST-RUN-NUM TO SUMM-BEST-RUN-NUM.
+           MOVE WS-SEED TO SUMM-BEST-SEED.
+           MOVE WS-SEED-MODE TO SUMM-SEED-MODE.
+           WRITE SUMMARY-RECORD.
+           CLOSE SUMMARY-FILE.
+           OPEN OUTPUT RESULT-FILE.
+           INITIALIZE RESULT-RECORD.
+           MOVE WS-BEST-RUN-NUM TO RESULT-RUN-ID.
+           MOVE WS-SEED TO RESULT-SEED.
+           MOVE WS-SEED-MODE TO RESULT-SEED-MODE.
+           MOVE WS-ITER-USED TO RESULT-ITER-USED.
+           MOVE GLOBAL-BEST-VALUE TO RESULT-BEST-VALUE.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+               MOVE GLOBAL-BEST-PARTICLE(J) TO RESULT-BEST-PARTICLE(J)
+           END-PERFORM.
+           WRITE RESULT-RECORD.
+           CLOSE RESULT-FILE.
+           DISPLAY "RUNS: " WS-NUM-RUNS
+               " BEST: " SUMM-BEST-VALUE
+               " WORST: " SUMM-WORST-VALUE
+               " MEAN: " SUMM-MEAN-VALUE
+               " STDDEV: " SUMM-STDDEV-VALUE
+               " WINNING SEED: " WS-SEED
+               " SEED MODE: " WS-SEED-MODE.
+
+       970-WRITE-DIAGNOSTICS.
+      *>      ONE RECORD PER PARTICLE SHOWING WHETHER IT IS STILL
+      *>      CONTRIBUTING OR IS STUCK AGAINST A BOUNDARY, SO C1/C2/W
+      *>      TUNING (OR A DEAD PARTICLE) CAN BE SPOTTED AFTER THE RUN.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               INITIALIZE DIAGNOSTIC-RECORD
+               MOVE WS-RUN-NUM TO DIAG-RUN-NUM
+               MOVE I TO DIAG-PARTICLE-INDEX
+               MOVE PERSONAL-BEST-VALUE(I) TO DIAG-BEST-VALUE
+               MOVE PARTICLE-STAGNATION-COUNT(I) TO DIAG-STAGNANT-ITERS
+               MOVE PARTICLE-BOUNDARY-HITS(I) TO DIAG-BOUNDARY-HITS
+               WRITE DIAGNOSTIC-RECORD
+           END-PERFORM.
+
        100-INITIALIZE-SWARM.
-           ACCEPT WS-SEED FROM TIME
+           IF WS-SEED-MODE = "E"
+               COMPUTE WS-SEED = WS-SEED-VALUE + WS-RUN-NUM - 1
+      *>          A CERTIFIED RUN USES THE OPERATOR-SUPPLIED SEED
+      *>          (OFFSET BY RUN NUMBER ON A BATCH) SO THE JOB CAN BE
+      *>          REPRODUCED BYTE-FOR-BYTE FOR AN AUDIT.
+           ELSE
+               ACCEPT WS-SEED FROM TIME
+               ADD WS-RUN-NUM TO WS-SEED
+      *>          OFFSETTING BY THE RUN NUMBER KEEPS MULTI-RUN BATCHES
+      *>          FROM COLLIDING ON THE SAME WALL-CLOCK SEED WHEN RUNS
+      *>          LAND IN THE SAME TIME-OF-DAY TICK.
+           END-IF.
            COMPUTE RANDOM-NUMBER = FUNCTION RANDOM(WS-SEED)
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
@@ -89,23 +661,46 @@
             END-PERFORM.
 
        200-OBJECTIVE.
-      *>      MOVE 0 TO WS-SUM.
-      *>      PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
-      *>          COMPUTE WS-RESULT = PARTICLE(I J) ** 2
-      *>          ADD WS-RESULT TO WS-SUM
-      *>      END-PERFORM.
-      *>      MOVE WS-SUM TO PARTICLE-VALUE(I).
-      *>   ROSENBROCK FUNCTION
-           COMPUTE WS-RESULT = (1 - PARTICLE(I 1)) ** 2 +
-               100*(PARTICLE(I 2) - PARTICLE(I 1) ** 2) ** 2.
+      *>      DISPATCH TO THE NAMED OBJECTIVE ROUTINE SELECTED BY THE
+      *>      CONTROL FILE'S FUNCTION CODE SO THE SAME SWARM ENGINE CAN
+      *>      CALIBRATE MORE THAN ONE MODEL WITHOUT A SOURCE CHANGE.
+           EVALUATE WS-FUNCTION-CODE
+               WHEN "SS"
+                   PERFORM 210-OBJ-SUM-SQUARES
+               WHEN "RB"
+                   PERFORM 220-OBJ-ROSENBROCK
+               WHEN OTHER
+                   DISPLAY "PSO200E UNRECOGNIZED FUNCTION CODE '"
+                       WS-FUNCTION-CODE "'"
+                   STOP RUN
+           END-EVALUATE.
+
+       210-OBJ-SUM-SQUARES.
+           MOVE 0 TO WS-SUM.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+               COMPUTE WS-RESULT = PARTICLE(I J) ** 2
+               ADD WS-RESULT TO WS-SUM
+           END-PERFORM.
+           MOVE WS-SUM TO PARTICLE-VALUE(I).
+
+       220-OBJ-ROSENBROCK.
+           COMPUTE WS-RB-TERM1 = (1 - PARTICLE(I 1)) ** 2.
+           COMPUTE WS-RB-SQ = PARTICLE(I 1) ** 2.
+           COMPUTE WS-RB-TERM2 = (PARTICLE(I 2) - WS-RB-SQ) ** 2.
+           COMPUTE WS-RESULT = WS-RB-TERM1 + 100 * WS-RB-TERM2.
            MOVE WS-RESULT TO PARTICLE-VALUE(I).
 
        300-EVALUATE-VELOCITY.
       *>      DETERMINE THE VELOCITY OF THE PARTICLE USING THE PERSONAL AND GLOBAL VALUES
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
-                   COMPUTE R1 = FUNCTION RANDOM(WS-SEED)
-                   COMPUTE R2 = FUNCTION RANDOM(WS-SEED)
+      *>              NO SEED ARGUMENT HERE: RE-SEEDING ON EVERY CALL
+      *>              WOULD MAKE R1 AND R2 IDENTICAL EVERY TIME AND
+      *>              WOULD BREAK CERTIFIED-MODE REPRODUCIBILITY, WHICH
+      *>              NEEDS ONE CONTINUOUS SEQUENCE FROM THE INITIAL
+      *>              SEED.
+                   COMPUTE R1 = FUNCTION RANDOM
+                   COMPUTE R2 = FUNCTION RANDOM
                    COMPUTE VELOCITY(I J) = W*VELOCITY(I J) +
                     C1*R1*(PERSONAL-BEST-PARTICLE(I J) - PARTICLE(I J))+
                     C2*R2*(GLOBAL-BEST-PARTICLE(J) - PARTICLE(I J))
@@ -129,6 +724,9 @@
                    PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
                        MOVE PARTICLE(I J) TO PERSONAL-BEST-PARTICLE(I J)
                    END-PERFORM
+                   MOVE ZEROES TO PARTICLE-STAGNATION-COUNT(I)
+               ELSE
+                   ADD 1 TO PARTICLE-STAGNATION-COUNT(I)
                END-IF
       *>          DISPLAY "PERSONAL BEST: " PERSONAL-BEST-VALUE(I)
            END-PERFORM.
@@ -144,20 +742,51 @@
                END-IF
 
            END-PERFORM.
+       650-CHECK-CONVERGENCE.
+      *>      TOLERANCE-BASED EARLY STOP: ONCE GLOBAL-BEST-VALUE GOES
+      *>      WS-CONV-WINDOW ITERATIONS WITHOUT IMPROVING BY MORE THAN
+      *>      WS-CONV-EPSILON, STOP BURNING BATCH WINDOW ON A CONVERGED
+      *>      RUN. A ZERO WINDOW LEAVES THE ORIGINAL RUN-TO-ITER BEHAVIOR.
+           IF WS-CONV-WINDOW > 0
+               COMPUTE WS-IMPROVEMENT =
+                   WS-PREV-BEST - GLOBAL-BEST-VALUE
+               IF WS-IMPROVEMENT > WS-CONV-EPSILON
+                   MOVE GLOBAL-BEST-VALUE TO WS-PREV-BEST
+                   MOVE ZEROES TO WS-NO-IMPROVE-COUNT
+               ELSE
+                   ADD 1 TO WS-NO-IMPROVE-COUNT
+                   IF WS-NO-IMPROVE-COUNT >= WS-CONV-WINDOW
+                       MOVE "Y" TO WS-CONVERGED-FLAG
+                   END-IF
+               END-IF
+           END-IF.
        700-CHECK-BOUNDARIES.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
                    IF PARTICLE(I J) > UPPER-BOUND(J)
                        COMPUTE VELOCITY(I J) = (-1)*VELOCITY(I J)
                        MOVE UPPER-BOUND(J) TO PARTICLE(I J)
+                       ADD 1 TO PARTICLE-BOUNDARY-HITS(I)
                    END-IF
                    IF PARTICLE(I J) < LOWER-BOUND(J)
                        COMPUTE VELOCITY(I J) = (-1)*VELOCITY(I J)
                        MOVE LOWER-BOUND(J) TO PARTICLE(I J)
+                       ADD 1 TO PARTICLE-BOUNDARY-HITS(I)
+                   END-IF
                END-PERFORM
            END-PERFORM.
        999-REPORT.
            DISPLAY GLOBAL-BEST-VALUE.
+      *>      CAPTURE THIS ITERATION'S CONVERGENCE STATE SO THE CURVE
+      *>      CAN BE RECONSTRUCTED AND TRENDED AFTER THE JOB HAS RUN.
+           INITIALIZE REPORT-RECORD.
+           MOVE WS-RUN-NUM TO RPT-RUN-NUM.
+           MOVE K TO RPT-ITERATION.
+           MOVE GLOBAL-BEST-VALUE TO RPT-BEST-VALUE.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-VARS
+               MOVE GLOBAL-BEST-PARTICLE(J) TO RPT-BEST-PARTICLE(J)
+           END-PERFORM.
+           WRITE REPORT-RECORD.
       *>      PERFORM VARYING I FROM 1 BY 1 UNTIL I>N
       *>          DISPLAY PERSONAL-BEST-VALUE(I)
       *>      END-PERFORM.
